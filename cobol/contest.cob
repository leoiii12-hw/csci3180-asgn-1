@@ -47,7 +47,22 @@
               ORGANIZATION IS SEQUENTIAL.
             SELECT PFS-FILE ASSIGN TO 'reportcob.txt'
               ORGANIZATION IS SEQUENTIAL.
-            
+            SELECT RANK-FILE ASSIGN TO 'reportcob.txt'
+              ORGANIZATION IS SEQUENTIAL.
+            SELECT PROBLEM-SUMMARY-FILE ASSIGN TO 'reportcob.txt'
+              ORGANIZATION IS SEQUENTIAL.
+            SELECT UNMATCHED-FILE ASSIGN TO 'unmatched-submissions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT AUDIT-FILE ASSIGN TO 'reportcob.txt'
+              ORGANIZATION IS SEQUENTIAL.
+            SELECT CSV-FILE ASSIGN TO 'standings.csv'
+              ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL WEIGHTS-FILE ASSIGN TO 'problem-weights.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL CHECKPOINT-FILE
+              ASSIGN TO 'contest-checkpoint.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -56,14 +71,19 @@
        FD T-FILE.
        01 TEAMS.
             02 TEAM-NAME PIC X(15).
+            02 TEAM-DIVISION PIC X(15).
        FD SR-FILE.
        01 SUBMISSION-RECORDS.
             04 TEAM-NAME PIC X(15).
-            04 PROBLEM-ID PIC 9(1).
+            04 PROBLEM-ID PIC 9(2).
             04 OUTCOME PIC X(19).
             04 SCORE PIC 9(3).
+            04 SUBMIT-TIME PIC 9(6).
 
        *>  OUTPUT
+       FD NEW-FILE.
+       01 NF-RECORD.
+            02 NF-RECORD-DATA PIC X(1).
        FD NEW-LINE-FILE.
        01 NLF-NEW-LINE.
             02 CARRIAGE-RETURN PIC X.
@@ -74,216 +94,525 @@
             02 CF-HEADER-DATA PIC X(33).
        FD CONTEST-TSR-FILE.
        01 TSRF-HEADER.
-            02 TSRF-HEADER-DATA PIC X(17).
+            02 TSRF-HEADER-DATA PIC X(30).
        FD TEAM-NAME-FILE.
        01 TNF-TEAM-NAME.
             02 TNF-TEAM-NAME-DATA PIC X(15).
        FD PROBLEM-ID-FILE.      
        01 PIF-PROBLEM.
             03 PIF-LEFT-QUOTE PIC X(1).
-            03 PIF-PROBLEM-ID PIC X(1).
+            03 PIF-PROBLEM-ID PIC X(2).
             03 PIF-RIGHT-QUOTE PIC X(1).
        FD PROBLEM-SCORE-FILE.      
        01 PSF-SCORE.
             02 PSF-SCORE-DATA PIC X(3).
             02 PSF-SPACE PIC X(1).
-       FD PFS-FILE.      
+       FD PFS-FILE.
        01 PFSF-SCORE.
             02 PFSF-T PIC X(2) VALUE SPACE.
             02 PFSF-SCORE-DATA PIC X(4) VALUE SPACE.
-            
+       FD RANK-FILE.
+       01 RF-RANK-LINE.
+            02 RF-RANK-NO PIC ZZ9.
+            02 RF-DOT PIC X(2) VALUE ") ".
+            02 RF-TEAM-NAME PIC X(15).
+            02 RF-SPACE PIC X(1) VALUE SPACE.
+            02 RF-SCORE PIC X(4).
+       FD PROBLEM-SUMMARY-FILE.
+       01 PSUMF-LINE.
+            02 PSUMF-P PIC X(1) VALUE "P".
+            02 PSUMF-PROBLEM-ID PIC X(2).
+            02 PSUMF-COLON PIC X(2) VALUE ": ".
+            02 PSUMF-ATT-LABEL PIC X(10) VALUE "attempted ".
+            02 PSUMF-ATTEMPTED PIC ZZ9.
+            02 PSUMF-SPACE1 PIC X(1) VALUE SPACE.
+            02 PSUMF-ACC-LABEL PIC X(9) VALUE "accepted ".
+            02 PSUMF-ACCEPTED PIC ZZ9.
+            02 PSUMF-SPACE2 PIC X(1) VALUE SPACE.
+            02 PSUMF-AVG-LABEL PIC X(4) VALUE "avg ".
+            02 PSUMF-AVG PIC ZZ9.
+            02 PSUMF-SPACE3 PIC X(1) VALUE SPACE.
+            02 PSUMF-MAX-LABEL PIC X(4) VALUE "max ".
+            02 PSUMF-MAX PIC ZZ9.
+            02 PSUMF-SPACE4 PIC X(1) VALUE SPACE.
+            02 PSUMF-MIN-LABEL PIC X(4) VALUE "min ".
+            02 PSUMF-MIN PIC ZZ9.
+       FD UNMATCHED-FILE.
+       01 UF-LINE.
+            02 UF-TEAM-NAME PIC X(15).
+            02 UF-SPACE PIC X(1).
+            02 UF-PROBLEM-ID PIC 9(2).
+            02 UF-SPACE-2 PIC X(1).
+            02 UF-OUTCOME PIC X(19).
+            02 UF-SPACE-3 PIC X(1).
+            02 UF-SCORE PIC 9(3).
+            02 UF-SPACE-4 PIC X(1).
+            02 UF-SUBMIT-TIME PIC 9(6).
+       FD AUDIT-FILE.
+       01 AUDF-LINE.
+            02 AUDF-LABEL PIC X(26).
+            02 AUDF-VALUE PIC X(30).
+       FD CSV-FILE.
+       01 CSVF-LINE PIC X(200).
+       FD WEIGHTS-FILE.
+       01 WEIGHT-RECORD.
+            02 WTR-PROBLEM-ID PIC 9(2).
+            02 WTR-BASE-WEIGHT PIC 9V99.
+            02 WTR-AVG-WEIGHT PIC 9V99.
+            02 WTR-ROBUSTNESS-WEIGHT PIC 9V99.
+            02 WTR-ROBUSTNESS-THRESHOLD PIC 9(3).
+       FD CHECKPOINT-FILE.
+       01 CKPT-RECORD.
+            02 CKPT-TEAM-NAME PIC X(15).
 
        WORKING-STORAGE SECTION.
        01 WS-TEAM.
             02 T-TEAM-NAME PIC X(15).
+            02 T-TEAM-DIVISION PIC X(15).
        01 WS-SUBMISSION-RECORD.
             04 SR-TEAM-NAME PIC X(15).
-            04 SR-PROBLEM-ID PIC 9(1).
+            04 SR-PROBLEM-ID PIC 9(2).
             04 SR-OUTCOME PIC X(19).
+                  88 SR-OUTCOME-IS-SCORED
+                        VALUES "ACCEPTED           "
+                               "WRONG_ANSWER       ".
             04 SR-SCORE PIC 9(3).
-       01 WS-SUBMISSION-RECORD-PROCESSED PIC 9(1).
-       01 WS-SUBMISSION-RECORD-ENDED PIC 9(1). 
+            04 SR-SUBMIT-TIME PIC 9(6).
+       01 WS-NUM-PROBLEMS PIC 9(2) VALUE 20.
 
-       01 WS-TEAM-TABLE. 
-            05 WS-PROBLEM OCCURS 10 TIMES INDEXED BY I.
+       01 WS-TEAM-TABLE.
+            05 WS-PROBLEM OCCURS 20 TIMES INDEXED BY I.
                   10 WS-PROBLEM-MIN-SCORE PIC 9(3).
                   10 WS-PROBLEM-MAX-SCORE PIC 9(3).
                   10 WS-PROBLEM-BASE-SCORE PIC 9(3).
                   10 WS-PROBLEM-NUM-OF-SUBMISSIONS PIC 9(3).
                   10 WS-PROBLEM-TOTAL-SCORE PIC 9(3).
 
-       01 WS-PROCESSING-PROBLEM-ID PIC 9(2). 
-       01 WS-PROCESSING-I PIC 9(2). 
+       01 WS-PROCESSING-PROBLEM-ID PIC 9(2).
+       01 WS-PROCESSING-I PIC 9(2).
 
        01 WS-PROBLEM-B-SCORE PIC 9(3)V9(2).
        01 WS-PROBLEM-DECAY PIC 9(3)V9(2).
-       01 WS-PROBLEM-R-SCORE PIC 9(3)V9(2).   
+       01 WS-PROBLEM-R-SCORE PIC 9(3)V9(2).
        01 WS-PROBLEM-FINAL-SCORE PIC 9(3).
-       
+
        01 WS-ALL-PROBLEMS-SCORE PIC 9(4).
 
-       01 ONE_NUMBER_STRING PIC 9(1).
+       01 TWO_NUMBER_STRING PIC 9(2).
        01 TWO_STRING PIC X(2).
        01 THREE_STRING PIC X(3).
        01 FOUR_STRING PIC X(4).
-       
+
+       01 WS-STANDINGS-TABLE.
+            05 WS-STANDINGS-ENTRY OCCURS 999 TIMES INDEXED BY SI SJ SK.
+                  10 WS-STANDING-TEAM-NAME PIC X(15).
+                  10 WS-STANDING-DIVISION PIC X(15).
+                  10 WS-STANDING-SCORE PIC 9(4).
+                  10 WS-STANDING-PROBLEM-SCORE
+                        OCCURS 20 TIMES INDEXED BY CJ PIC 9(3).
+                  10 WS-STANDING-FIRST-ACCEPT-TIME PIC 9(6).
+       01 WS-STANDINGS-COUNT PIC 9(3) VALUE 0.
+       01 WS-SORT-INNER-LIMIT PIC 9(3).
+       01 WS-SWAP-TEAM-NAME PIC X(15).
+       01 WS-SWAP-DIVISION PIC X(15).
+       01 WS-SWAP-SCORE PIC 9(4).
+       01 WS-SWAP-PROBLEM-SCORE PIC 9(3).
+       01 WS-SWAP-FIRST-ACCEPT-TIME PIC 9(6).
+
+       01 WS-DIVISION-LIST.
+            05 WS-DIVISION-ENTRY OCCURS 50 TIMES INDEXED BY DI DJ.
+                  10 WS-DIVISION-NAME PIC X(15).
+       01 WS-DIVISION-COUNT PIC 9(3) VALUE 0.
+       01 WS-DIVISION-MATCH-FOUND PIC 9(1).
+       01 WS-DIVISION-RANK PIC 9(3).
+
+       01 WS-CURRENT-TEAM-SCORES.
+            05 WS-CTS-SCORE OCCURS 20 TIMES INDEXED BY CI PIC 9(3).
+       01 WS-CURRENT-TEAM-FIRST-ACCEPT-TIME PIC 9(6).
+
+       01 WS-PROBLEM-WEIGHTS-TABLE.
+            05 WS-PW-ENTRY OCCURS 20 TIMES INDEXED BY WI.
+                  10 WS-PW-BASE-WEIGHT PIC 9V99.
+                  10 WS-PW-AVG-WEIGHT PIC 9V99.
+                  10 WS-PW-ROBUSTNESS-WEIGHT PIC 9V99.
+                  10 WS-PW-ROBUSTNESS-THRESHOLD PIC 9(3).
+       01 WS-WEIGHTS-SCAN-ENDED PIC 9(1).
+       01 WS-WEIGHT-INDEX-VALID PIC 9(1).
+
+       01 WS-CSV-LINE PIC X(200).
+       01 WS-CSV-POINTER PIC 9(3).
+       01 WS-CSV-NUM-START PIC 9(1).
+
+       01 WS-PROBLEM-SUMMARY-TABLE.
+            05 WS-PSUM-ENTRY OCCURS 20 TIMES INDEXED BY PI.
+                  10 WS-PSUM-ATTEMPTED-TEAMS PIC 9(3).
+                  10 WS-PSUM-ACCEPTED-TEAMS PIC 9(3).
+                  10 WS-PSUM-SCORE-TOTAL PIC 9(5).
+                  10 WS-PSUM-SCORE-MAX PIC 9(3).
+                  10 WS-PSUM-SCORE-MIN PIC 9(3).
+       01 WS-PSUM-AVG-SCRATCH PIC 9(3).
+
+      *>    WS-TEAM-ROSTER doubles as the per-team, per-problem score
+      *>    accumulator. SCAN-SUBMISSIONS-PROC below looks each
+      *>    submission's team up in this table by name (the same
+      *>    lookup CHECK-TEAM-MATCH-PROC always used to flag unmatched
+      *>    records) and folds the record straight into that team's
+      *>    slot - so scoring no longer depends on
+      *>    submission-records.txt being grouped or ordered to match
+      *>    teams.txt.
+       01 WS-TEAM-ROSTER.
+            05 WS-ROSTER-ENTRY OCCURS 999 TIMES INDEXED BY RI RJ.
+                  10 WS-ROSTER-TEAM-NAME PIC X(15).
+                  10 WS-ROSTER-FIRST-ACCEPT-TIME PIC 9(6).
+                  10 WS-ROSTER-PROBLEM
+                        OCCURS 20 TIMES INDEXED BY RPI.
+                        15 WS-ROSTER-PROBLEM-MIN-SCORE PIC 9(3).
+                        15 WS-ROSTER-PROBLEM-MAX-SCORE PIC 9(3).
+                        15 WS-ROSTER-PROBLEM-BASE-SCORE PIC 9(3).
+                        15 WS-ROSTER-PROBLEM-NUM-SUBS PIC 9(3).
+                        15 WS-ROSTER-PROBLEM-TOTAL-SCORE PIC 9(3).
+       01 WS-ROSTER-COUNT PIC 9(3) VALUE 0.
+       01 WS-ROSTER-MATCH-FOUND PIC 9(1).
+       01 WS-ROSTER-MATCH-INDEX PIC 9(3).
+       01 WS-T-SCAN-ENDED PIC 9(1).
+       01 WS-SR-SCAN-ENDED PIC 9(1).
+       01 WS-SR-RECORD-COUNT PIC 9(5) VALUE 0.
+       01 WS-TEAM-INDEX PIC 9(3) VALUE 0.
+       01 WS-PROBLEM-INDEX-VALID PIC 9(1).
+       01 WS-TEAM-NAME-LEN PIC 9(2).
+
+       01 WS-CHECKPOINT-TEAM-NAME PIC X(15) VALUE SPACES.
+       01 WS-HAVE-CHECKPOINT PIC 9(1) VALUE 0.
+       01 WS-SKIPPING-TO-RESUME PIC 9(1) VALUE 0.
+       01 WS-SUPPRESS-DISPLAY PIC 9(1) VALUE 0.
+
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-RUN-TIME PIC 9(8).
+       01 WS-DATE-STRING PIC X(8).
+       01 WS-TIME-STRING PIC X(8).
+       01 WS-COUNT-STRING-3 PIC X(3).
+       01 WS-COUNT-STRING-5 PIC X(5).
+
        PROCEDURE DIVISION.
        MAIN-PROC.
-            PERFORM CREATE-OUTPUT-PROC.
-            PERFORM DISPLAY-HEADER-PROC.
+            PERFORM INIT-PROBLEM-SUMMARY-PROC.
+            PERFORM INIT-PROBLEM-WEIGHTS-PROC.
+            PERFORM LOAD-PROBLEM-WEIGHTS-PROC.
 
             OPEN INPUT T-FILE.
-            OPEN INPUT SR-FILE.
+            PERFORM LOAD-TEAM-ROSTER-PROC.
+            CLOSE T-FILE.
+
+            PERFORM LOAD-CHECKPOINT-PROC.
+
+            IF WS-SKIPPING-TO-RESUME = 0 THEN
+                  PERFORM CREATE-OUTPUT-PROC
+                  PERFORM DISPLAY-HEADER-PROC
+            END-IF.
+
+            PERFORM SCAN-SUBMISSIONS-PROC.
+
+            OPEN INPUT T-FILE.
+            MOVE 0 TO WS-TEAM-INDEX.
 
-            *> The first record is empty
-            MOVE 1 TO WS-SUBMISSION-RECORD-PROCESSED.
-            
             GO TO TEAM-PROC.
        CREATE-OUTPUT-PROC.
             OPEN OUTPUT NEW-FILE.
             CLOSE NEW-FILE.
+       LOAD-CHECKPOINT-PROC.
+      *>    contest-checkpoint.txt holds the name of the last team
+      *>    whose report block was fully written to reportcob.txt. If
+      *>    a prior run died partway through, a rerun walks back over
+      *>    the already-written teams without re-appending their
+      *>    block, instead of truncating reportcob.txt and starting
+      *>    the whole report from zero.
+      *>    A checkpoint naming a team that is no longer in teams.txt
+      *>    (stale checkpoint, roster edited between runs) is treated
+      *>    as no checkpoint at all, rather than suppressing every
+      *>    team's report output for the rest of the run.
+            OPEN INPUT CHECKPOINT-FILE.
+            MOVE 0 TO WS-HAVE-CHECKPOINT.
+            READ CHECKPOINT-FILE
+                  AT END CONTINUE
+                  NOT AT END
+                        MOVE 1 TO WS-HAVE-CHECKPOINT
+                        MOVE CKPT-TEAM-NAME TO WS-CHECKPOINT-TEAM-NAME
+            END-READ.
+            CLOSE CHECKPOINT-FILE.
+
+            IF WS-HAVE-CHECKPOINT = 1 THEN
+                  PERFORM CHECK-CHECKPOINT-TEAM-KNOWN-PROC
+                  IF WS-ROSTER-MATCH-FOUND = 1 THEN
+                        MOVE 1 TO WS-SKIPPING-TO-RESUME
+                  ELSE
+                        DISPLAY
+                              "WARNING: checkpoint team not found in "
+                              "teams.txt - ignoring checkpoint."
+                  END-IF
+            END-IF.
+       CHECK-CHECKPOINT-TEAM-KNOWN-PROC.
+            MOVE 0 TO WS-ROSTER-MATCH-FOUND.
+            PERFORM CHECK-ONE-CHECKPOINT-TEAM-PROC
+                  VARYING RI FROM 1 BY 1 UNTIL
+                        RI > WS-ROSTER-COUNT OR
+                        WS-ROSTER-MATCH-FOUND = 1.
+       CHECK-ONE-CHECKPOINT-TEAM-PROC.
+            IF WS-CHECKPOINT-TEAM-NAME = WS-ROSTER-TEAM-NAME(RI) THEN
+                  MOVE 1 TO WS-ROSTER-MATCH-FOUND
+            END-IF.
+       LOAD-TEAM-ROSTER-PROC.
+            MOVE 0 TO WS-ROSTER-COUNT.
+            MOVE 0 TO WS-T-SCAN-ENDED.
+            PERFORM LOAD-ONE-ROSTER-ENTRY-PROC
+                  UNTIL WS-T-SCAN-ENDED = 1.
+       LOAD-ONE-ROSTER-ENTRY-PROC.
+            READ T-FILE INTO WS-TEAM
+                  AT END MOVE 1 TO WS-T-SCAN-ENDED
+            END-READ.
+            IF WS-T-SCAN-ENDED = 0 THEN
+                  ADD 1 TO WS-ROSTER-COUNT
+                  SET RJ TO WS-ROSTER-COUNT
+                  MOVE T-TEAM-NAME TO WS-ROSTER-TEAM-NAME(RJ)
+                  MOVE 999999 TO WS-ROSTER-FIRST-ACCEPT-TIME(RJ)
+                  PERFORM INIT-ROSTER-PROBLEMS-PROC
+                  PERFORM REGISTER-TEAM-DIVISION-PROC
+            END-IF.
+       INIT-ROSTER-PROBLEMS-PROC.
+            PERFORM INIT-ONE-ROSTER-PROBLEM-PROC
+                  VARYING RPI FROM 1 BY 1 UNTIL RPI > WS-NUM-PROBLEMS.
+       INIT-ONE-ROSTER-PROBLEM-PROC.
+            MOVE 100 TO WS-ROSTER-PROBLEM-MIN-SCORE(RJ, RPI).
+            MOVE 0 TO WS-ROSTER-PROBLEM-MAX-SCORE(RJ, RPI).
+            MOVE 0 TO WS-ROSTER-PROBLEM-BASE-SCORE(RJ, RPI).
+            MOVE 0 TO WS-ROSTER-PROBLEM-NUM-SUBS(RJ, RPI).
+            MOVE 0 TO WS-ROSTER-PROBLEM-TOTAL-SCORE(RJ, RPI).
+       REGISTER-TEAM-DIVISION-PROC.
+      *>    Build the distinct-division list off the same team-roster
+      *>    pass, so DISPLAY-DIVISION-STANDINGS-PROC below knows every
+      *>    division without a separate scan of teams.txt.
+            PERFORM CHECK-DIVISION-KNOWN-PROC.
+            IF WS-DIVISION-MATCH-FOUND = 0 THEN
+                  ADD 1 TO WS-DIVISION-COUNT
+                  SET DJ TO WS-DIVISION-COUNT
+                  MOVE T-TEAM-DIVISION TO WS-DIVISION-NAME(DJ)
+            END-IF.
+       CHECK-DIVISION-KNOWN-PROC.
+            MOVE 0 TO WS-DIVISION-MATCH-FOUND.
+            PERFORM CHECK-ONE-DIVISION-PROC
+                  VARYING DI FROM 1 BY 1 UNTIL
+                        DI > WS-DIVISION-COUNT OR
+                        WS-DIVISION-MATCH-FOUND = 1.
+       CHECK-ONE-DIVISION-PROC.
+            IF T-TEAM-DIVISION = WS-DIVISION-NAME(DI) THEN
+                  MOVE 1 TO WS-DIVISION-MATCH-FOUND
+            END-IF.
+       INIT-PROBLEM-SUMMARY-PROC.
+            PERFORM INIT-ONE-PROBLEM-SUMMARY-PROC
+                  VARYING PI FROM 1 BY 1 UNTIL PI > WS-NUM-PROBLEMS.
+       INIT-ONE-PROBLEM-SUMMARY-PROC.
+            MOVE 0 TO WS-PSUM-ATTEMPTED-TEAMS(PI).
+            MOVE 0 TO WS-PSUM-ACCEPTED-TEAMS(PI).
+            MOVE 0 TO WS-PSUM-SCORE-TOTAL(PI).
+            MOVE 0 TO WS-PSUM-SCORE-MAX(PI).
+            MOVE 100 TO WS-PSUM-SCORE-MIN(PI).
+       INIT-PROBLEM-WEIGHTS-PROC.
+      *>    Default every problem to the contest's usual 0.6/0.3/0.1
+      *>    split with a 30-point robustness threshold; a matching
+      *>    line in WEIGHTS-FILE below overrides a specific problem.
+            PERFORM INIT-ONE-PROBLEM-WEIGHT-PROC
+                  VARYING WI FROM 1 BY 1 UNTIL WI > WS-NUM-PROBLEMS.
+       INIT-ONE-PROBLEM-WEIGHT-PROC.
+            MOVE 0.6 TO WS-PW-BASE-WEIGHT(WI).
+            MOVE 0.3 TO WS-PW-AVG-WEIGHT(WI).
+            MOVE 0.1 TO WS-PW-ROBUSTNESS-WEIGHT(WI).
+            MOVE 30 TO WS-PW-ROBUSTNESS-THRESHOLD(WI).
+       LOAD-PROBLEM-WEIGHTS-PROC.
+            OPEN INPUT WEIGHTS-FILE.
+
+            MOVE 0 TO WS-WEIGHTS-SCAN-ENDED.
+            PERFORM LOAD-ONE-PROBLEM-WEIGHT-PROC
+                  UNTIL WS-WEIGHTS-SCAN-ENDED = 1.
+
+            CLOSE WEIGHTS-FILE.
+       LOAD-ONE-PROBLEM-WEIGHT-PROC.
+            READ WEIGHTS-FILE
+                  AT END MOVE 1 TO WS-WEIGHTS-SCAN-ENDED
+            END-READ.
+            IF WS-WEIGHTS-SCAN-ENDED = 0 THEN
+                  PERFORM CHECK-WEIGHT-RANGE-PROC
+                  IF WS-WEIGHT-INDEX-VALID = 1 THEN
+                        SET WI TO WTR-PROBLEM-ID
+                        SET WI UP BY 1
+                        MOVE WTR-BASE-WEIGHT TO WS-PW-BASE-WEIGHT(WI)
+                        MOVE WTR-AVG-WEIGHT TO WS-PW-AVG-WEIGHT(WI)
+                        MOVE WTR-ROBUSTNESS-WEIGHT
+                              TO WS-PW-ROBUSTNESS-WEIGHT(WI)
+                        MOVE WTR-ROBUSTNESS-THRESHOLD
+                              TO WS-PW-ROBUSTNESS-THRESHOLD(WI)
+                  ELSE
+                        DISPLAY
+                              "WARNING: problem-weights.txt line "
+                              "ignored - problem id out of range."
+                  END-IF
+            END-IF.
+       CHECK-WEIGHT-RANGE-PROC.
+      *>    WTR-PROBLEM-ID is 0-based and only 20 problem slots exist
+      *>    (WS-NUM-PROBLEMS); a weights line naming anything outside
+      *>    that range would index the WS-PROBLEM-WEIGHTS-TABLE past
+      *>    its bound, so it is skipped instead.
+            MOVE 0 TO WS-WEIGHT-INDEX-VALID.
+            IF WTR-PROBLEM-ID < WS-NUM-PROBLEMS THEN
+                  MOVE 1 TO WS-WEIGHT-INDEX-VALID
+            END-IF.
        RESET-ALL-VARIABLES-PROC.
             *> DISPLAY "RESET-ALL-VARIABLES-PROC".
 
             MOVE 0 TO WS-PROCESSING-PROBLEM-ID.
-
-            PERFORM RESET-TEAM-VARIABLES-PROC.
-
             MOVE 0 TO WS-PROBLEM-FINAL-SCORE.
             MOVE 0 TO WS-ALL-PROBLEMS-SCORE.
-       RESET-TEAM-VARIABLES-PROC.
             SET I TO 1.
-
-            MOVE 100 TO WS-PROBLEM-MIN-SCORE(1).
-            MOVE 100 TO WS-PROBLEM-MIN-SCORE(2).
-            MOVE 100 TO WS-PROBLEM-MIN-SCORE(3).
-            MOVE 100 TO WS-PROBLEM-MIN-SCORE(4).
-            MOVE 100 TO WS-PROBLEM-MIN-SCORE(5).
-            MOVE 100 TO WS-PROBLEM-MIN-SCORE(6).
-            MOVE 100 TO WS-PROBLEM-MIN-SCORE(7).
-            MOVE 100 TO WS-PROBLEM-MIN-SCORE(8).
-            MOVE 100 TO WS-PROBLEM-MIN-SCORE(9).
-            MOVE 100 TO WS-PROBLEM-MIN-SCORE(10).
-
-            MOVE 0 TO WS-PROBLEM-MAX-SCORE(1).
-            MOVE 0 TO WS-PROBLEM-MAX-SCORE(2).
-            MOVE 0 TO WS-PROBLEM-MAX-SCORE(3).
-            MOVE 0 TO WS-PROBLEM-MAX-SCORE(4).
-            MOVE 0 TO WS-PROBLEM-MAX-SCORE(5).
-            MOVE 0 TO WS-PROBLEM-MAX-SCORE(6).
-            MOVE 0 TO WS-PROBLEM-MAX-SCORE(7).
-            MOVE 0 TO WS-PROBLEM-MAX-SCORE(8).
-            MOVE 0 TO WS-PROBLEM-MAX-SCORE(9).
-            MOVE 0 TO WS-PROBLEM-MAX-SCORE(10).
-            
-            MOVE 0 TO WS-PROBLEM-BASE-SCORE(1).
-            MOVE 0 TO WS-PROBLEM-BASE-SCORE(2).
-            MOVE 0 TO WS-PROBLEM-BASE-SCORE(3).
-            MOVE 0 TO WS-PROBLEM-BASE-SCORE(4).
-            MOVE 0 TO WS-PROBLEM-BASE-SCORE(5).
-            MOVE 0 TO WS-PROBLEM-BASE-SCORE(6).
-            MOVE 0 TO WS-PROBLEM-BASE-SCORE(7).
-            MOVE 0 TO WS-PROBLEM-BASE-SCORE(8).
-            MOVE 0 TO WS-PROBLEM-BASE-SCORE(9).
-            MOVE 0 TO WS-PROBLEM-BASE-SCORE(10).
-
-            MOVE 0 TO WS-PROBLEM-NUM-OF-SUBMISSIONS(1).
-            MOVE 0 TO WS-PROBLEM-NUM-OF-SUBMISSIONS(2).
-            MOVE 0 TO WS-PROBLEM-NUM-OF-SUBMISSIONS(3).
-            MOVE 0 TO WS-PROBLEM-NUM-OF-SUBMISSIONS(4).
-            MOVE 0 TO WS-PROBLEM-NUM-OF-SUBMISSIONS(5).
-            MOVE 0 TO WS-PROBLEM-NUM-OF-SUBMISSIONS(6).
-            MOVE 0 TO WS-PROBLEM-NUM-OF-SUBMISSIONS(7).
-            MOVE 0 TO WS-PROBLEM-NUM-OF-SUBMISSIONS(8).
-            MOVE 0 TO WS-PROBLEM-NUM-OF-SUBMISSIONS(9).
-            MOVE 0 TO WS-PROBLEM-NUM-OF-SUBMISSIONS(10).
-
-            MOVE 0 TO WS-PROBLEM-TOTAL-SCORE(1).
-            MOVE 0 TO WS-PROBLEM-TOTAL-SCORE(2).
-            MOVE 0 TO WS-PROBLEM-TOTAL-SCORE(3).
-            MOVE 0 TO WS-PROBLEM-TOTAL-SCORE(4).
-            MOVE 0 TO WS-PROBLEM-TOTAL-SCORE(5).
-            MOVE 0 TO WS-PROBLEM-TOTAL-SCORE(6).
-            MOVE 0 TO WS-PROBLEM-TOTAL-SCORE(7).
-            MOVE 0 TO WS-PROBLEM-TOTAL-SCORE(8).
-            MOVE 0 TO WS-PROBLEM-TOTAL-SCORE(9).
-            MOVE 0 TO WS-PROBLEM-TOTAL-SCORE(10).
+       COPY-TEAM-SCORES-FROM-ROSTER-PROC.
+            MOVE WS-ROSTER-FIRST-ACCEPT-TIME(RI)
+                  TO WS-CURRENT-TEAM-FIRST-ACCEPT-TIME.
+            PERFORM COPY-ONE-PROBLEM-SCORE-PROC
+                  VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-PROBLEMS.
+       COPY-ONE-PROBLEM-SCORE-PROC.
+            SET RPI TO I.
+            MOVE WS-ROSTER-PROBLEM-MIN-SCORE(RI, RPI)
+                  TO WS-PROBLEM-MIN-SCORE(I).
+            MOVE WS-ROSTER-PROBLEM-MAX-SCORE(RI, RPI)
+                  TO WS-PROBLEM-MAX-SCORE(I).
+            MOVE WS-ROSTER-PROBLEM-BASE-SCORE(RI, RPI)
+                  TO WS-PROBLEM-BASE-SCORE(I).
+            MOVE WS-ROSTER-PROBLEM-NUM-SUBS(RI, RPI)
+                  TO WS-PROBLEM-NUM-OF-SUBMISSIONS(I).
+            MOVE WS-ROSTER-PROBLEM-TOTAL-SCORE(RI, RPI)
+                  TO WS-PROBLEM-TOTAL-SCORE(I).
        END-PROC.
             *> DISPLAY "END-PROC".
 
+            PERFORM DISPLAY-LEADERBOARD-PROC.
+            PERFORM DISPLAY-DIVISION-STANDINGS-PROC.
+            PERFORM EXPORT-CSV-PROC.
+            PERFORM DISPLAY-PROBLEM-SUMMARY-PROC.
+            PERFORM DISPLAY-AUDIT-TRAILER-PROC.
+
+            PERFORM CLEAR-CHECKPOINT-PROC.
+
             CLOSE T-FILE.
-            CLOSE SR-FILE.     
 
             STOP RUN.
-       TEAM-PROC.
-            *> DISPLAY "TEAM-PROC".
+       CLEAR-CHECKPOINT-PROC.
+      *>    A clean finish leaves nothing to resume from.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            CLOSE CHECKPOINT-FILE.
+       SCAN-SUBMISSIONS-PROC.
+      *>    One forward pass over every submission record, regardless
+      *>    of what order it names teams in. Each record is matched to
+      *>    its team by a roster lookup (the same idiom
+      *>    CHECK-TEAM-MATCH-PROC always used to flag unmatched
+      *>    records), so interleaved or out-of-order records score
+      *>    exactly like grouped ones.
+            OPEN OUTPUT UNMATCHED-FILE.
+            CLOSE UNMATCHED-FILE.
 
-            PERFORM RESET-ALL-VARIABLES-PROC.
+            OPEN INPUT SR-FILE.
 
-            READ T-FILE INTO WS-TEAM
-                  AT END GO TO END-PROC
-            END-READ.
+            MOVE 0 TO WS-SR-SCAN-ENDED.
+            MOVE 0 TO WS-SR-RECORD-COUNT.
+            PERFORM SCAN-ONE-SUBMISSION-PROC
+                  UNTIL WS-SR-SCAN-ENDED = 1.
 
-            PERFORM DISPLAY-TEAM-NAME-PROC.
+            CLOSE SR-FILE.
+       SCAN-ONE-SUBMISSION-PROC.
+            READ SR-FILE INTO WS-SUBMISSION-RECORD
+                  AT END MOVE 1 TO WS-SR-SCAN-ENDED
+            END-READ.
+            IF WS-SR-SCAN-ENDED = 0 THEN
+                  ADD 1 TO WS-SR-RECORD-COUNT
+                  PERFORM CHECK-TEAM-MATCH-PROC
+                  IF WS-ROSTER-MATCH-FOUND = 1 THEN
+                        PERFORM CHECK-PROBLEM-RANGE-PROC
+                        IF WS-PROBLEM-INDEX-VALID = 1 THEN
+                              PERFORM ACCUMULATE-SUBMISSION-PROC
+                        ELSE
+                              PERFORM WRITE-UNMATCHED-RECORD-PROC
+                        END-IF
+                  ELSE
+                        PERFORM WRITE-UNMATCHED-RECORD-PROC
+                  END-IF
+            END-IF.
+       CHECK-PROBLEM-RANGE-PROC.
+      *>    PROBLEM-ID is 0-based and only 20 problem slots exist
+      *>    (WS-NUM-PROBLEMS); a record naming anything outside that
+      *>    range is routed to the unmatched-submissions exception
+      *>    file instead of indexing the table blindly.
+            MOVE 0 TO WS-PROBLEM-INDEX-VALID.
+            IF SR-PROBLEM-ID < WS-NUM-PROBLEMS THEN
+                  MOVE 1 TO WS-PROBLEM-INDEX-VALID
+            END-IF.
+       ACCUMULATE-SUBMISSION-PROC.
+            *> DISPLAY "ACCUMULATE-SUBMISSION-PROC".
 
-            PERFORM RESET-TEAM-VARIABLES-PROC.
+            SET RI TO WS-ROSTER-MATCH-INDEX.
+            COMPUTE WS-PROCESSING-I = SR-PROBLEM-ID + 1.
+            SET RPI TO WS-PROCESSING-I.
 
-            GO TO SCAN-RECORDS-LOOP-PROC.
-       SCAN-RECORDS-LOOP-PROC.
-            *> DISPLAY "SCAN-RECORDS-LOOP-PROC".
+            MOVE SR-SCORE TO WS-ROSTER-PROBLEM-BASE-SCORE(RI, RPI).
 
-            IF WS-SUBMISSION-RECORD-PROCESSED = 0 THEN
-                  IF T-TEAM-NAME = SR-TEAM-NAME THEN
-                        PERFORM SCAN-RECORDS-ACTION-PROC
-                        MOVE 1 TO WS-SUBMISSION-RECORD-PROCESSED
+      *>    COMPILE_ERROR / TIME_LIMIT_EXCEEDED and other non-scored
+      *>    outcomes still count as an attempt (they drag the average
+      *>    down like they should) but must not stretch the MIN/MAX
+      *>    band that feeds the robustness score - that band is only
+      *>    meaningful across genuine ACCEPTED/WRONG_ANSWER attempts.
+            IF SR-OUTCOME-IS-SCORED THEN
+                  IF SR-SCORE < WS-ROSTER-PROBLEM-MIN-SCORE(RI, RPI)
+                        THEN
+                        MOVE SR-SCORE
+                              TO WS-ROSTER-PROBLEM-MIN-SCORE(RI, RPI)
+                  END-IF
+                  IF SR-SCORE > WS-ROSTER-PROBLEM-MAX-SCORE(RI, RPI)
+                        THEN
+                        MOVE SR-SCORE
+                              TO WS-ROSTER-PROBLEM-MAX-SCORE(RI, RPI)
                   END-IF
             END-IF.
 
-            IF WS-SUBMISSION-RECORD-PROCESSED = 1 THEN
-                  IF WS-SUBMISSION-RECORD-ENDED <> 1 THEN
-                        READ SR-FILE INTO WS-SUBMISSION-RECORD
-                              AT END
-                                    MOVE 1 TO WS-SUBMISSION-RECORD-ENDED
-                                    GO TO CAL-PROBLEM-SCORE-LOOP-PROC
-                        END-READ
+            ADD 1 TO WS-ROSTER-PROBLEM-NUM-SUBS(RI, RPI)
+                  GIVING WS-ROSTER-PROBLEM-NUM-SUBS(RI, RPI).
+
+            ADD SR-SCORE TO WS-ROSTER-PROBLEM-TOTAL-SCORE(RI, RPI)
+                  GIVING WS-ROSTER-PROBLEM-TOTAL-SCORE(RI, RPI).
+
+      *>    ICPC-style tie-break key: the earliest submit time, across
+      *>    any problem, of a submission this team got fully accepted.
+            IF SR-SCORE = 100 THEN
+                  IF SR-SUBMIT-TIME < WS-ROSTER-FIRST-ACCEPT-TIME(RI)
+                        THEN
+                        MOVE SR-SUBMIT-TIME
+                              TO WS-ROSTER-FIRST-ACCEPT-TIME(RI)
                   END-IF
-                  MOVE 0 TO WS-SUBMISSION-RECORD-PROCESSED
             END-IF.
+       TEAM-PROC.
+            *> DISPLAY "TEAM-PROC".
 
-            IF T-TEAM-NAME = SR-TEAM-NAME THEN
-                  PERFORM SCAN-RECORDS-ACTION-PROC
-                  MOVE 1 TO WS-SUBMISSION-RECORD-PROCESSED
-            END-IF.
+            READ T-FILE INTO WS-TEAM
+                  AT END GO TO END-PROC
+            END-READ.
 
-            IF T-TEAM-NAME <> SR-TEAM-NAME THEN
-                  GO TO CAL-PROBLEM-SCORE-LOOP-PROC
-            END-IF.
+            ADD 1 TO WS-TEAM-INDEX.
+            SET RI TO WS-TEAM-INDEX.
 
-            GO TO SCAN-RECORDS-LOOP-PROC.
-       SCAN-RECORDS-ACTION-PROC.
-            *> DISPLAY "SCAN-RECORDS-ACTION-PROC".
+            PERFORM RESET-ALL-VARIABLES-PROC.
+            PERFORM COPY-TEAM-SCORES-FROM-ROSTER-PROC.
 
-            COMPUTE WS-PROCESSING-I = SR-PROBLEM-ID + 1.
-            SET I TO WS-PROCESSING-I.
+            MOVE WS-SKIPPING-TO-RESUME TO WS-SUPPRESS-DISPLAY.
 
-            MOVE SR-SCORE TO WS-PROBLEM-BASE-SCORE(I).            
-            IF SR-SCORE < WS-PROBLEM-MIN-SCORE(I) THEN
-                  MOVE SR-SCORE TO WS-PROBLEM-MIN-SCORE(I)
-            END-IF.
-            IF SR-SCORE > WS-PROBLEM-MAX-SCORE(I) THEN
-                  MOVE SR-SCORE TO WS-PROBLEM-MAX-SCORE(I)
+            IF WS-SUPPRESS-DISPLAY = 0 THEN
+                  PERFORM DISPLAY-TEAM-NAME-PROC
             END-IF.
 
-            ADD 1 TO WS-PROBLEM-NUM-OF-SUBMISSIONS(I)
-                  GIVING WS-PROBLEM-NUM-OF-SUBMISSIONS(I).
-
-            ADD SR-SCORE TO WS-PROBLEM-TOTAL-SCORE(I)
-                  GIVING WS-PROBLEM-TOTAL-SCORE(I).
-            
-            *> DISPLAY
-            *>       WS-PROBLEM-BASE-SCORE, " ",
-            *>       WS-PROBLEM-NUM-OF-SUBMISSIONS, " ",
-            *>       WS-PROBLEM-TOTAL-SCORE.
+            GO TO CAL-PROBLEM-SCORE-LOOP-PROC.
        CAL-PROBLEM-SCORE-LOOP-PROC.
             *> DISPLAY "CAL-PROBLEM-SCORE-LOOP-PROC".
 
@@ -297,7 +626,7 @@
             *>       WS-PROBLEM-FINAL-SCORE,
             *>       "*" NO ADVANCING.
 
-            IF WS-PROCESSING-PROBLEM-ID = 10 THEN
+            IF WS-PROCESSING-PROBLEM-ID = WS-NUM-PROBLEMS THEN
                   PERFORM DISPLAY-TEAM-SCORE-PROC
                   GO TO TEAM-PROC
             END-IF.
@@ -322,10 +651,12 @@
                               1.0 / WS-PROBLEM-NUM-OF-SUBMISSIONS(I)
                   END-IF
 
-                  IF (WS-PROBLEM-MAX-SCORE(I) <= 30) THEN
+                  IF (WS-PROBLEM-MAX-SCORE(I) <=
+                        WS-PW-ROBUSTNESS-THRESHOLD(I)) THEN
                         MOVE 0 TO WS-PROBLEM-R-SCORE
                   END-IF
-                  IF (WS-PROBLEM-MAX-SCORE(I) > 30) THEN
+                  IF (WS-PROBLEM-MAX-SCORE(I) >
+                        WS-PW-ROBUSTNESS-THRESHOLD(I)) THEN
                         COMPUTE WS-PROBLEM-R-SCORE =
                               100 -
                               WS-PROBLEM-MAX-SCORE(I) +
@@ -333,14 +664,21 @@
                   END-IF
 
                   COMPUTE WS-PROBLEM-FINAL-SCORE =
-                        0.6*WS-PROBLEM-B-SCORE*WS-PROBLEM-DECAY+
-                        0.3*WS-PROBLEM-TOTAL-SCORE(I)/
+                        WS-PW-BASE-WEIGHT(I)*
+                        WS-PROBLEM-B-SCORE*WS-PROBLEM-DECAY+
+                        WS-PW-AVG-WEIGHT(I)*
+                        WS-PROBLEM-TOTAL-SCORE(I)/
                         WS-PROBLEM-NUM-OF-SUBMISSIONS(I)+
-                        0.1*WS-PROBLEM-R-SCORE
+                        WS-PW-ROBUSTNESS-WEIGHT(I)*WS-PROBLEM-R-SCORE
             END-IF.
 
-            PERFORM DISPLAY-PROBLEM-ID-PROC.
-            PERFORM DISPLAY-PROBLEM-SCORE-PROC.
+            PERFORM RECORD-PROBLEM-SUMMARY-PROC.
+            PERFORM RECORD-TEAM-PROBLEM-SCORE-PROC.
+
+            IF WS-SUPPRESS-DISPLAY = 0 THEN
+                  PERFORM DISPLAY-PROBLEM-ID-PROC
+                  PERFORM DISPLAY-PROBLEM-SCORE-PROC
+            END-IF.
 
             *> ADD TO TOTAL
             ADD WS-PROBLEM-FINAL-SCORE TO WS-ALL-PROBLEMS-SCORE
@@ -373,13 +711,13 @@
             WRITE TNF-TEAM-NAME.
             CLOSE TEAM-NAME-FILE.
        DISPLAY-PROBLEM-ID-PROC.
-            MOVE WS-PROCESSING-PROBLEM-ID TO ONE_NUMBER_STRING.
+            MOVE WS-PROCESSING-PROBLEM-ID TO TWO_NUMBER_STRING.
 
-            *> DISPLAY "(", ONE_NUMBER_STRING, ")" NO ADVANCING.
+            *> DISPLAY "(", TWO_NUMBER_STRING, ")" NO ADVANCING.
 
             OPEN EXTEND PROBLEM-ID-FILE.
             MOVE "(" TO PIF-LEFT-QUOTE.
-            MOVE ONE_NUMBER_STRING TO PIF-PROBLEM-ID.
+            MOVE TWO_NUMBER_STRING TO PIF-PROBLEM-ID.
             MOVE ")" TO PIF-RIGHT-QUOTE.
             WRITE PIF-PROBLEM.
             CLOSE PROBLEM-ID-FILE.
@@ -409,30 +747,350 @@
        DISPLAY-TEAM-SCORE-PROC.
             *> DISPLAY "T:" NO ADVANCING.
 
-            IF WS-ALL-PROBLEMS-SCORE = 0 THEN
-                  *> DISPLAY "   0"
-                  
-                  OPEN EXTEND PFS-FILE
-                  MOVE "T:" TO PFSF-T
-                  MOVE "   0" TO PFSF-SCORE-DATA       
-                  WRITE PFSF-SCORE
-                  CLOSE PFS-FILE
+            IF WS-SUPPRESS-DISPLAY = 0 THEN
+                  IF WS-ALL-PROBLEMS-SCORE = 0 THEN
+                        *> DISPLAY "   0"
+
+                        OPEN EXTEND PFS-FILE
+                        MOVE "T:" TO PFSF-T
+                        MOVE "   0" TO PFSF-SCORE-DATA
+                        WRITE PFSF-SCORE
+                        CLOSE PFS-FILE
+
+                        PERFORM DISPLAY-NEW-LINE-PROC
+                  END-IF
+                  IF WS-ALL-PROBLEMS-SCORE > 0 THEN
+                        MOVE WS-ALL-PROBLEMS-SCORE TO FOUR_STRING
+                        INSPECT FOUR_STRING REPLACING LEADING "0" BY " "
+
+                        *> DISPLAY FOUR_STRING, " "
+
+                        OPEN EXTEND PFS-FILE
+                        MOVE "T:" TO PFSF-T
+                        MOVE FOUR_STRING TO PFSF-SCORE-DATA
+                        WRITE PFSF-SCORE
+                        CLOSE PFS-FILE
+
+                        PERFORM DISPLAY-NEW-LINE-PROC
+                  END-IF
+            END-IF.
+
+            PERFORM RECORD-STANDING-PROC.
+
+            IF WS-SUPPRESS-DISPLAY = 0 THEN
+                  PERFORM WRITE-CHECKPOINT-PROC
+            END-IF.
+
+            IF WS-SKIPPING-TO-RESUME = 1 THEN
+                  IF T-TEAM-NAME = WS-CHECKPOINT-TEAM-NAME THEN
+                        MOVE 0 TO WS-SKIPPING-TO-RESUME
+                  END-IF
+            END-IF.
+       WRITE-CHECKPOINT-PROC.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            MOVE T-TEAM-NAME TO CKPT-TEAM-NAME.
+            WRITE CKPT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+       RECORD-STANDING-PROC.
+            ADD 1 TO WS-STANDINGS-COUNT.
+            SET SI TO WS-STANDINGS-COUNT.
+            MOVE T-TEAM-NAME TO WS-STANDING-TEAM-NAME(SI).
+            MOVE T-TEAM-DIVISION TO WS-STANDING-DIVISION(SI).
+            MOVE WS-ALL-PROBLEMS-SCORE TO WS-STANDING-SCORE(SI).
+            MOVE WS-CURRENT-TEAM-FIRST-ACCEPT-TIME
+                  TO WS-STANDING-FIRST-ACCEPT-TIME(SI).
+
+            PERFORM COPY-TEAM-PROBLEM-SCORE-PROC
+                  VARYING CI FROM 1 BY 1 UNTIL CI > WS-NUM-PROBLEMS.
+       COPY-TEAM-PROBLEM-SCORE-PROC.
+            SET CJ TO CI.
+            MOVE WS-CTS-SCORE(CI) TO WS-STANDING-PROBLEM-SCORE(SI, CJ).
+       DISPLAY-LEADERBOARD-PROC.
+            PERFORM SORT-STANDINGS-OUTER-PROC
+                  VARYING SI FROM 1 BY 1 UNTIL SI >= WS-STANDINGS-COUNT.
+
+            OPEN EXTEND CONTEST-TSR-FILE.
+            MOVE "Ranked Standings" TO TSRF-HEADER-DATA.
+            WRITE TSRF-HEADER.
+            CLOSE CONTEST-TSR-FILE.
+
+            PERFORM DISPLAY-NEW-LINE-PROC.
+            PERFORM DISPLAY-NEW-LINE-PROC.
+
+            PERFORM PRINT-LEADERBOARD-LINE-PROC
+                  VARYING SI FROM 1 BY 1 UNTIL SI > WS-STANDINGS-COUNT.
+       SORT-STANDINGS-OUTER-PROC.
+            COMPUTE WS-SORT-INNER-LIMIT = WS-STANDINGS-COUNT - SI.
+            PERFORM SORT-STANDINGS-INNER-PROC
+                  VARYING SJ FROM 1 BY 1 UNTIL SJ > WS-SORT-INNER-LIMIT.
+       SORT-STANDINGS-INNER-PROC.
+            SET SK TO SJ.
+            SET SK UP BY 1.
+
+            IF WS-STANDING-SCORE(SJ) < WS-STANDING-SCORE(SK) THEN
+                  PERFORM SWAP-STANDINGS-PROC
+            END-IF.
+            IF WS-STANDING-SCORE(SJ) = WS-STANDING-SCORE(SK) THEN
+                  IF WS-STANDING-FIRST-ACCEPT-TIME(SJ) >
+                        WS-STANDING-FIRST-ACCEPT-TIME(SK) THEN
+                        PERFORM SWAP-STANDINGS-PROC
+                  END-IF
+            END-IF.
+       SWAP-STANDINGS-PROC.
+            MOVE WS-STANDING-TEAM-NAME(SJ) TO WS-SWAP-TEAM-NAME.
+            MOVE WS-STANDING-DIVISION(SJ) TO WS-SWAP-DIVISION.
+            MOVE WS-STANDING-SCORE(SJ) TO WS-SWAP-SCORE.
+            MOVE WS-STANDING-FIRST-ACCEPT-TIME(SJ)
+                  TO WS-SWAP-FIRST-ACCEPT-TIME.
+            MOVE WS-STANDING-TEAM-NAME(SK) TO WS-STANDING-TEAM-NAME(SJ).
+            MOVE WS-STANDING-DIVISION(SK) TO WS-STANDING-DIVISION(SJ).
+            MOVE WS-STANDING-SCORE(SK) TO WS-STANDING-SCORE(SJ).
+            MOVE WS-STANDING-FIRST-ACCEPT-TIME(SK)
+                  TO WS-STANDING-FIRST-ACCEPT-TIME(SJ).
+            MOVE WS-SWAP-TEAM-NAME TO WS-STANDING-TEAM-NAME(SK).
+            MOVE WS-SWAP-DIVISION TO WS-STANDING-DIVISION(SK).
+            MOVE WS-SWAP-SCORE TO WS-STANDING-SCORE(SK).
+            MOVE WS-SWAP-FIRST-ACCEPT-TIME
+                  TO WS-STANDING-FIRST-ACCEPT-TIME(SK).
+
+            PERFORM SWAP-STANDING-PROBLEM-SCORE-PROC
+                  VARYING CJ FROM 1 BY 1 UNTIL CJ > WS-NUM-PROBLEMS.
+       SWAP-STANDING-PROBLEM-SCORE-PROC.
+            MOVE WS-STANDING-PROBLEM-SCORE(SJ, CJ)
+                  TO WS-SWAP-PROBLEM-SCORE.
+            MOVE WS-STANDING-PROBLEM-SCORE(SK, CJ)
+                  TO WS-STANDING-PROBLEM-SCORE(SJ, CJ).
+            MOVE WS-SWAP-PROBLEM-SCORE
+                  TO WS-STANDING-PROBLEM-SCORE(SK, CJ).
+       PRINT-LEADERBOARD-LINE-PROC.
+            MOVE WS-STANDING-SCORE(SI) TO FOUR_STRING.
+            INSPECT FOUR_STRING REPLACING LEADING "0" BY " ".
+
+            OPEN EXTEND RANK-FILE.
+            MOVE SI TO RF-RANK-NO.
+            MOVE ") " TO RF-DOT.
+            MOVE WS-STANDING-TEAM-NAME(SI) TO RF-TEAM-NAME.
+            MOVE SPACE TO RF-SPACE.
+            MOVE FOUR_STRING TO RF-SCORE.
+            WRITE RF-RANK-LINE.
+            CLOSE RANK-FILE.
+
+            PERFORM DISPLAY-NEW-LINE-PROC.
+       DISPLAY-DIVISION-STANDINGS-PROC.
+      *>    Same globally-sorted WS-STANDINGS-TABLE as the leaderboard
+      *>    above, filtered one division at a time - ranking within a
+      *>    division falls out of the existing sort order for free.
+            PERFORM DISPLAY-ONE-DIVISION-STANDINGS-PROC
+                  VARYING DI FROM 1 BY 1 UNTIL DI > WS-DIVISION-COUNT.
+       DISPLAY-ONE-DIVISION-STANDINGS-PROC.
+            OPEN EXTEND CONTEST-TSR-FILE.
+            MOVE SPACES TO TSRF-HEADER-DATA.
+            STRING "Division: " DELIMITED BY SIZE
+                  WS-DIVISION-NAME(DI) DELIMITED BY SIZE
+                  INTO TSRF-HEADER-DATA.
+            WRITE TSRF-HEADER.
+            CLOSE CONTEST-TSR-FILE.
+
+            PERFORM DISPLAY-NEW-LINE-PROC.
+            PERFORM DISPLAY-NEW-LINE-PROC.
+
+            MOVE 0 TO WS-DIVISION-RANK.
+            PERFORM PRINT-DIVISION-STANDING-LINE-PROC
+                  VARYING SI FROM 1 BY 1 UNTIL SI > WS-STANDINGS-COUNT.
+       PRINT-DIVISION-STANDING-LINE-PROC.
+            IF WS-STANDING-DIVISION(SI) = WS-DIVISION-NAME(DI) THEN
+                  ADD 1 TO WS-DIVISION-RANK
+
+                  MOVE WS-STANDING-SCORE(SI) TO FOUR_STRING
+                  INSPECT FOUR_STRING REPLACING LEADING "0" BY " "
+
+                  OPEN EXTEND RANK-FILE
+                  MOVE WS-DIVISION-RANK TO RF-RANK-NO
+                  MOVE ") " TO RF-DOT
+                  MOVE WS-STANDING-TEAM-NAME(SI) TO RF-TEAM-NAME
+                  MOVE SPACE TO RF-SPACE
+                  MOVE FOUR_STRING TO RF-SCORE
+                  WRITE RF-RANK-LINE
+                  CLOSE RANK-FILE
 
                   PERFORM DISPLAY-NEW-LINE-PROC
             END-IF.
-            IF WS-ALL-PROBLEMS-SCORE > 0 THEN
-                  MOVE WS-ALL-PROBLEMS-SCORE TO FOUR_STRING
+       EXPORT-CSV-PROC.
+      *>    Machine-readable companion to the "Ranked Standings"
+      *>    section above - one row per team, ranked order, every
+      *>    per-problem score plus the total.
+            OPEN OUTPUT CSV-FILE.
+
+            PERFORM BUILD-CSV-HEADER-PROC.
+            MOVE WS-CSV-LINE TO CSVF-LINE.
+            WRITE CSVF-LINE.
+
+            PERFORM WRITE-CSV-ROW-PROC
+                  VARYING SI FROM 1 BY 1 UNTIL SI > WS-STANDINGS-COUNT.
+
+            CLOSE CSV-FILE.
+       BUILD-CSV-HEADER-PROC.
+            MOVE SPACES TO WS-CSV-LINE.
+            MOVE 1 TO WS-CSV-POINTER.
+            STRING "TEAM" DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+                  WITH POINTER WS-CSV-POINTER.
+
+            PERFORM BUILD-CSV-HEADER-COLUMN-PROC
+                  VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-PROBLEMS.
+
+            STRING ",TOTAL" DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+                  WITH POINTER WS-CSV-POINTER.
+       BUILD-CSV-HEADER-COLUMN-PROC.
+            COMPUTE TWO_NUMBER_STRING = I - 1.
+            STRING ",P" DELIMITED BY SIZE
+                  TWO_NUMBER_STRING DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+                  WITH POINTER WS-CSV-POINTER.
+       WRITE-CSV-ROW-PROC.
+            MOVE SPACES TO WS-CSV-LINE.
+            MOVE 1 TO WS-CSV-POINTER.
+            PERFORM TRIM-TEAM-NAME-LEN-PROC.
+            IF WS-TEAM-NAME-LEN > 0 THEN
+                  STRING WS-STANDING-TEAM-NAME(SI)(1:WS-TEAM-NAME-LEN)
+                        DELIMITED BY SIZE
+                        INTO WS-CSV-LINE
+                        WITH POINTER WS-CSV-POINTER
+            END-IF.
+
+            PERFORM WRITE-CSV-COLUMN-PROC
+                  VARYING CJ FROM 1 BY 1 UNTIL CJ > WS-NUM-PROBLEMS.
+
+      *>    WS-STANDING-SCORE is a zero-padded PIC 9(4); a plain
+      *>    STRING would write "0087" for a score of 87 instead of
+      *>    the "87" a CSV consumer expects. Strip the leading zeros
+      *>    the same way the report columns already do (line 762),
+      *>    but trim the resulting spaces too instead of leaving them
+      *>    in the field.
+            IF WS-STANDING-SCORE(SI) = 0 THEN
+                  STRING "," DELIMITED BY SIZE
+                        "0" DELIMITED BY SIZE
+                        INTO WS-CSV-LINE
+                        WITH POINTER WS-CSV-POINTER
+            ELSE
+                  MOVE WS-STANDING-SCORE(SI) TO FOUR_STRING
                   INSPECT FOUR_STRING REPLACING LEADING "0" BY " "
+                  PERFORM TRIM-CSV-TOTAL-START-PROC
+                  STRING "," DELIMITED BY SIZE
+                        FOUR_STRING(WS-CSV-NUM-START:) DELIMITED BY SIZE
+                        INTO WS-CSV-LINE
+                        WITH POINTER WS-CSV-POINTER
+            END-IF.
 
-                  *> DISPLAY FOUR_STRING, " "
-                  
-                  OPEN EXTEND PFS-FILE
-                  MOVE "T:" TO PFSF-T
-                  MOVE FOUR_STRING TO PFSF-SCORE-DATA
-                  WRITE PFSF-SCORE
-                  CLOSE PFS-FILE
+            MOVE WS-CSV-LINE TO CSVF-LINE.
+            WRITE CSVF-LINE.
+       TRIM-CSV-TOTAL-START-PROC.
+            MOVE 1 TO WS-CSV-NUM-START.
+            PERFORM ADVANCE-CSV-TOTAL-START-PROC
+                  UNTIL FOUR_STRING(WS-CSV-NUM-START:1) NOT = SPACE.
+       ADVANCE-CSV-TOTAL-START-PROC.
+            ADD 1 TO WS-CSV-NUM-START.
+       TRIM-TEAM-NAME-LEN-PROC.
+      *>    WS-STANDING-TEAM-NAME is space-padded on the right, but a
+      *>    team name can itself contain an embedded space ("TEAM
+      *>    ONE"), so STRING ... DELIMITED BY SPACE would truncate at
+      *>    the first embedded space, not just the trailing padding.
+      *>    Find the true trimmed length here instead, and STRING the
+      *>    name DELIMITED BY SIZE against that length.
+            MOVE 15 TO WS-TEAM-NAME-LEN.
+            PERFORM SHRINK-TEAM-NAME-LEN-PROC
+                  UNTIL WS-TEAM-NAME-LEN = 0 OR
+                        WS-STANDING-TEAM-NAME(SI)
+                              (WS-TEAM-NAME-LEN:1) NOT = SPACE.
+       SHRINK-TEAM-NAME-LEN-PROC.
+            SUBTRACT 1 FROM WS-TEAM-NAME-LEN.
+       WRITE-CSV-COLUMN-PROC.
+            IF WS-STANDING-PROBLEM-SCORE(SI, CJ) = 0 THEN
+                  STRING "," DELIMITED BY SIZE
+                        "0" DELIMITED BY SIZE
+                        INTO WS-CSV-LINE
+                        WITH POINTER WS-CSV-POINTER
+            ELSE
+                  MOVE WS-STANDING-PROBLEM-SCORE(SI, CJ) TO THREE_STRING
+                  INSPECT THREE_STRING REPLACING LEADING "0" BY " "
+                  PERFORM TRIM-CSV-PROBLEM-START-PROC
+                  STRING "," DELIMITED BY SIZE
+                        THREE_STRING(WS-CSV-NUM-START:)
+                              DELIMITED BY SIZE
+                        INTO WS-CSV-LINE
+                        WITH POINTER WS-CSV-POINTER
+            END-IF.
+       TRIM-CSV-PROBLEM-START-PROC.
+            MOVE 1 TO WS-CSV-NUM-START.
+            PERFORM ADVANCE-CSV-PROBLEM-START-PROC
+                  UNTIL THREE_STRING(WS-CSV-NUM-START:1) NOT = SPACE.
+       ADVANCE-CSV-PROBLEM-START-PROC.
+            ADD 1 TO WS-CSV-NUM-START.
+       RECORD-PROBLEM-SUMMARY-PROC.
+            SET PI TO I.
+
+            IF WS-PROBLEM-NUM-OF-SUBMISSIONS(I) > 0 THEN
+                  ADD 1 TO WS-PSUM-ATTEMPTED-TEAMS(PI)
 
-                  PERFORM DISPLAY-NEW-LINE-PROC          
+                  IF WS-PROBLEM-BASE-SCORE(I) = 100 THEN
+                        ADD 1 TO WS-PSUM-ACCEPTED-TEAMS(PI)
+                  END-IF
+
+                  ADD WS-PROBLEM-FINAL-SCORE TO WS-PSUM-SCORE-TOTAL(PI)
+
+                  IF WS-PROBLEM-FINAL-SCORE > WS-PSUM-SCORE-MAX(PI) THEN
+                        MOVE WS-PROBLEM-FINAL-SCORE
+                              TO WS-PSUM-SCORE-MAX(PI)
+                  END-IF
+                  IF WS-PROBLEM-FINAL-SCORE < WS-PSUM-SCORE-MIN(PI) THEN
+                        MOVE WS-PROBLEM-FINAL-SCORE
+                              TO WS-PSUM-SCORE-MIN(PI)
+                  END-IF
+            END-IF.
+       RECORD-TEAM-PROBLEM-SCORE-PROC.
+            SET CI TO I.
+            MOVE WS-PROBLEM-FINAL-SCORE TO WS-CTS-SCORE(CI).
+       DISPLAY-PROBLEM-SUMMARY-PROC.
+            OPEN EXTEND CONTEST-TSR-FILE.
+            MOVE "Problem Difficulty Report" TO TSRF-HEADER-DATA.
+            WRITE TSRF-HEADER.
+            CLOSE CONTEST-TSR-FILE.
+
+            PERFORM DISPLAY-NEW-LINE-PROC.
+            PERFORM DISPLAY-NEW-LINE-PROC.
+
+            PERFORM PRINT-PROBLEM-SUMMARY-LINE-PROC
+                  VARYING PI FROM 1 BY 1 UNTIL PI > WS-NUM-PROBLEMS.
+       PRINT-PROBLEM-SUMMARY-LINE-PROC.
+            IF WS-PSUM-ATTEMPTED-TEAMS(PI) > 0 THEN
+                  COMPUTE TWO_NUMBER_STRING = PI - 1
+                  COMPUTE WS-PSUM-AVG-SCRATCH =
+                        WS-PSUM-SCORE-TOTAL(PI) /
+                        WS-PSUM-ATTEMPTED-TEAMS(PI)
+
+                  OPEN EXTEND PROBLEM-SUMMARY-FILE
+                  MOVE "P" TO PSUMF-P
+                  MOVE TWO_NUMBER_STRING TO PSUMF-PROBLEM-ID
+                  MOVE ": " TO PSUMF-COLON
+                  MOVE "attempted " TO PSUMF-ATT-LABEL
+                  MOVE WS-PSUM-ATTEMPTED-TEAMS(PI) TO PSUMF-ATTEMPTED
+                  MOVE SPACE TO PSUMF-SPACE1
+                  MOVE "accepted " TO PSUMF-ACC-LABEL
+                  MOVE WS-PSUM-ACCEPTED-TEAMS(PI) TO PSUMF-ACCEPTED
+                  MOVE SPACE TO PSUMF-SPACE2
+                  MOVE "avg " TO PSUMF-AVG-LABEL
+                  MOVE WS-PSUM-AVG-SCRATCH TO PSUMF-AVG
+                  MOVE SPACE TO PSUMF-SPACE3
+                  MOVE "max " TO PSUMF-MAX-LABEL
+                  MOVE WS-PSUM-SCORE-MAX(PI) TO PSUMF-MAX
+                  MOVE SPACE TO PSUMF-SPACE4
+                  MOVE "min " TO PSUMF-MIN-LABEL
+                  MOVE WS-PSUM-SCORE-MIN(PI) TO PSUMF-MIN
+                  WRITE PSUMF-LINE
+                  CLOSE PROBLEM-SUMMARY-FILE
+
+                  PERFORM DISPLAY-NEW-LINE-PROC
             END-IF.
        DISPLAY-NEW-LINE-PROC.
             OPEN EXTEND NEW-LINE-FILE.
@@ -440,4 +1098,80 @@
             MOVE X'0A' TO LINE-FEED.
             WRITE NLF-NEW-LINE.
             CLOSE NEW-LINE-FILE.
+       CHECK-TEAM-MATCH-PROC.
+            MOVE 0 TO WS-ROSTER-MATCH-FOUND.
+            PERFORM CHECK-ONE-ROSTER-ENTRY-PROC
+                  VARYING RI FROM 1 BY 1 UNTIL
+                        RI > WS-ROSTER-COUNT OR
+                        WS-ROSTER-MATCH-FOUND = 1.
+       CHECK-ONE-ROSTER-ENTRY-PROC.
+            IF SR-TEAM-NAME = WS-ROSTER-TEAM-NAME(RI) THEN
+                  MOVE 1 TO WS-ROSTER-MATCH-FOUND
+                  MOVE RI TO WS-ROSTER-MATCH-INDEX
+            END-IF.
+       WRITE-UNMATCHED-RECORD-PROC.
+            OPEN EXTEND UNMATCHED-FILE.
+
+            MOVE SR-TEAM-NAME TO UF-TEAM-NAME.
+            MOVE SPACE TO UF-SPACE.
+            MOVE SR-PROBLEM-ID TO UF-PROBLEM-ID.
+            MOVE SPACE TO UF-SPACE-2.
+            MOVE SR-OUTCOME TO UF-OUTCOME.
+            MOVE SPACE TO UF-SPACE-3.
+            MOVE SR-SCORE TO UF-SCORE.
+            MOVE SPACE TO UF-SPACE-4.
+            MOVE SR-SUBMIT-TIME TO UF-SUBMIT-TIME.
+            WRITE UF-LINE.
+
+            CLOSE UNMATCHED-FILE.
+       DISPLAY-AUDIT-TRAILER-PROC.
+      *>    A short run-audit trailer so a re-run can be checked
+      *>    against the previous one (did the input files change
+      *>    size, did the run actually happen when expected).
+      *>    DATE/TIME here are the host's local clock, not UTC - the
+      *>    label says so rather than claiming a conversion this
+      *>    program never does.
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-RUN-TIME FROM TIME.
+            MOVE WS-RUN-DATE TO WS-DATE-STRING.
+            MOVE WS-RUN-TIME TO WS-TIME-STRING.
+
+            OPEN EXTEND CONTEST-TSR-FILE.
+            MOVE "Run Summary" TO TSRF-HEADER-DATA.
+            WRITE TSRF-HEADER.
+            CLOSE CONTEST-TSR-FILE.
+
+            PERFORM DISPLAY-NEW-LINE-PROC.
+            PERFORM DISPLAY-NEW-LINE-PROC.
+
+            MOVE SPACES TO AUDF-VALUE.
+            STRING WS-DATE-STRING DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-TIME-STRING DELIMITED BY SIZE
+                   INTO AUDF-VALUE.
+            OPEN EXTEND AUDIT-FILE.
+            MOVE "Run date/time (local): " TO AUDF-LABEL.
+            WRITE AUDF-LINE.
+            CLOSE AUDIT-FILE.
+            PERFORM DISPLAY-NEW-LINE-PROC.
+
+            MOVE WS-ROSTER-COUNT TO WS-COUNT-STRING-3.
+            INSPECT WS-COUNT-STRING-3 REPLACING LEADING "0" BY " ".
+            MOVE SPACES TO AUDF-VALUE.
+            MOVE WS-COUNT-STRING-3 TO AUDF-VALUE.
+            OPEN EXTEND AUDIT-FILE.
+            MOVE "Teams read: " TO AUDF-LABEL.
+            WRITE AUDF-LINE.
+            CLOSE AUDIT-FILE.
+            PERFORM DISPLAY-NEW-LINE-PROC.
+
+            MOVE WS-SR-RECORD-COUNT TO WS-COUNT-STRING-5.
+            INSPECT WS-COUNT-STRING-5 REPLACING LEADING "0" BY " ".
+            MOVE SPACES TO AUDF-VALUE.
+            MOVE WS-COUNT-STRING-5 TO AUDF-VALUE.
+            OPEN EXTEND AUDIT-FILE.
+            MOVE "Submission records read: " TO AUDF-LABEL.
+            WRITE AUDF-LINE.
+            CLOSE AUDIT-FILE.
+            PERFORM DISPLAY-NEW-LINE-PROC.
        END PROGRAM YOUR-PROGRAM-NAME.
