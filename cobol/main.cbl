@@ -6,7 +6,7 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -14,71 +14,315 @@
               ORGANIZATION IS LINE SEQUENTIAL.
             SELECT SR-FILE ASSIGN TO 'submission-records.txt'
               ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT UNMATCHED-FILE ASSIGN TO 'unmatched-submissions.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL CHECKPOINT-FILE
+              ASSIGN TO 'main-checkpoint.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD T-FILE.
        01 TEAMS.
             02 TEAM-NAME PIC X(15).
+            02 TEAM-DIVISION PIC X(15).
        FD SR-FILE.
        01 SUBMISSION-RECORDS.
             04 TEAM-NAME PIC X(15).
-            04 PROBLEM-ID PIC 9(1).
+            04 PROBLEM-ID PIC 9(2).
             04 OUTCOME PIC X(19).
             04 SCORE PIC 9(3).
+            04 SUBMIT-TIME PIC 9(6).
+       FD UNMATCHED-FILE.
+       01 UF-LINE.
+            02 UF-TEAM-NAME PIC X(15).
+            02 UF-SPACE PIC X(1).
+            02 UF-PROBLEM-ID PIC 9(2).
+            02 UF-SPACE-2 PIC X(1).
+            02 UF-OUTCOME PIC X(19).
+            02 UF-SPACE-3 PIC X(1).
+            02 UF-SCORE PIC 9(3).
+            02 UF-SPACE-4 PIC X(1).
+            02 UF-SUBMIT-TIME PIC 9(6).
+       FD CHECKPOINT-FILE.
+       01 CKPT-RECORD.
+            02 CKPT-TEAM-NAME PIC X(15).
 
        WORKING-STORAGE SECTION.
        01 WS-TEAM.
             02 T-TEAM-NAME PIC X(15).
+            02 T-TEAM-DIVISION PIC X(15).
        01 WS-SUBMISSION-RECORD.
             04 SR-TEAM-NAME PIC X(15).
-            04 SR-PROBLEM-ID PIC 9(1).
+            04 SR-PROBLEM-ID PIC 9(2).
             04 SR-OUTCOME PIC X(19).
+                  88 SR-OUTCOME-IS-SCORED
+                        VALUES "ACCEPTED           "
+                               "WRONG_ANSWER       ".
             04 SR-SCORE PIC 9(3).
-      
+            04 SR-SUBMIT-TIME PIC 9(6).
+
        01 WS-PROCESSING-PROBLEM-ID PIC 9(2).
+       01 WS-PROCESSING-I PIC 9(2).
+       01 WS-NUM-PROBLEMS PIC 9(2) VALUE 20.
 
-       01 WS-PROBLEM-MIN-SCORE PIC 9(3).
-       01 WS-PROBLEM-MAX-SCORE PIC 9(3).
-       01 WS-PROBLEM-BASE-SCORE PIC 9(3).
-       01 WS-PROBLEM-NUM-OF-SUBMISSIONS PIC 9(3).
-       01 WS-PROBLEM-TOTAL-SCORE PIC 9(3).
+       01 WS-TEAM-TABLE.
+            05 WS-PROBLEM OCCURS 20 TIMES INDEXED BY I.
+                  10 WS-PROBLEM-MIN-SCORE PIC 9(3).
+                  10 WS-PROBLEM-MAX-SCORE PIC 9(3).
+                  10 WS-PROBLEM-BASE-SCORE PIC 9(3).
+                  10 WS-PROBLEM-NUM-OF-SUBMISSIONS PIC 9(3).
+                  10 WS-PROBLEM-TOTAL-SCORE PIC 9(3).
 
        01 WS-PROBLEM-FINAL-SCORE PIC 9(3).
        01 WS-ALL-PROBLEMS-SCORE PIC 9(4).
 
-       01 ONE_NUMBER_STRING PIC 9(1).
+       01 WS-CHECKPOINT-TEAM-NAME PIC X(15) VALUE SPACES.
+       01 WS-HAVE-CHECKPOINT PIC 9(1) VALUE 0.
+       01 WS-SKIPPING-TO-RESUME PIC 9(1) VALUE 0.
+       01 WS-SUPPRESS-DISPLAY PIC 9(1) VALUE 0.
+
+       01 TWO_NUMBER_STRING PIC 9(2).
        01 TWO_STRING PIC X(2).
        01 THREE_STRING PIC X(3).
        01 FOUR_STRING PIC X(4).
-       
+
+      *>    WS-TEAM-ROSTER doubles as the per-team, per-problem score
+      *>    accumulator. SCAN-SUBMISSIONS-PROC below looks each
+      *>    submission's team up in this table by name (the same
+      *>    lookup CHECK-TEAM-MATCH-PROC already used just to flag
+      *>    unmatched records) and folds the record straight into that
+      *>    team's slot - so scoring no longer depends on
+      *>    submission-records.txt being grouped or ordered to match
+      *>    teams.txt.
+       01 WS-TEAM-ROSTER.
+            05 WS-ROSTER-ENTRY OCCURS 999 TIMES INDEXED BY RI RJ.
+                  10 WS-ROSTER-TEAM-NAME PIC X(15).
+                  10 WS-ROSTER-PROBLEM
+                        OCCURS 20 TIMES INDEXED BY RPI.
+                        15 WS-ROSTER-PROBLEM-MIN-SCORE PIC 9(3).
+                        15 WS-ROSTER-PROBLEM-MAX-SCORE PIC 9(3).
+                        15 WS-ROSTER-PROBLEM-BASE-SCORE PIC 9(3).
+                        15 WS-ROSTER-PROBLEM-NUM-SUBS PIC 9(3).
+                        15 WS-ROSTER-PROBLEM-TOTAL-SCORE PIC 9(3).
+       01 WS-ROSTER-COUNT PIC 9(3) VALUE 0.
+       01 WS-ROSTER-MATCH-FOUND PIC 9(1).
+       01 WS-ROSTER-MATCH-INDEX PIC 9(3).
+       01 WS-T-SCAN-ENDED PIC 9(1).
+       01 WS-SR-SCAN-ENDED PIC 9(1).
+       01 WS-TEAM-INDEX PIC 9(3) VALUE 0.
+       01 WS-PROBLEM-INDEX-VALID PIC 9(1).
+
        PROCEDURE DIVISION.
        MAIN-PROC.
             OPEN INPUT T-FILE.
-            OPEN INPUT SR-FILE.
-            
+            PERFORM LOAD-TEAM-ROSTER-PROC.
+            CLOSE T-FILE.
+
+            PERFORM LOAD-CHECKPOINT-PROC.
+
+            PERFORM SCAN-SUBMISSIONS-PROC.
+
+            OPEN INPUT T-FILE.
+            MOVE 0 TO WS-TEAM-INDEX.
+
             GO TO TEAM-PROC.
+       LOAD-CHECKPOINT-PROC.
+      *>    main-checkpoint.txt holds the name of the last team this
+      *>    program fully finished scoring. If a prior run died partway
+      *>    through, a rerun walks back over the already-finished teams
+      *>    without redisplaying them, instead of starting from zero.
+      *>    A checkpoint naming a team that is no longer in teams.txt
+      *>    (stale checkpoint, roster edited between runs) is treated
+      *>    as no checkpoint at all, rather than suppressing every
+      *>    team's output for the rest of the run.
+            OPEN INPUT CHECKPOINT-FILE.
+            MOVE 0 TO WS-HAVE-CHECKPOINT.
+            READ CHECKPOINT-FILE
+                  AT END CONTINUE
+                  NOT AT END
+                        MOVE 1 TO WS-HAVE-CHECKPOINT
+                        MOVE CKPT-TEAM-NAME TO WS-CHECKPOINT-TEAM-NAME
+            END-READ.
+            CLOSE CHECKPOINT-FILE.
+
+            IF WS-HAVE-CHECKPOINT = 1 THEN
+                  PERFORM CHECK-CHECKPOINT-TEAM-KNOWN-PROC
+                  IF WS-ROSTER-MATCH-FOUND = 1 THEN
+                        MOVE 1 TO WS-SKIPPING-TO-RESUME
+                  ELSE
+                        DISPLAY
+                              "WARNING: checkpoint team not found in "
+                              "teams.txt - ignoring checkpoint."
+                  END-IF
+            END-IF.
+       CHECK-CHECKPOINT-TEAM-KNOWN-PROC.
+            MOVE 0 TO WS-ROSTER-MATCH-FOUND.
+            PERFORM CHECK-ONE-CHECKPOINT-TEAM-PROC
+                  VARYING RI FROM 1 BY 1 UNTIL
+                        RI > WS-ROSTER-COUNT OR
+                        WS-ROSTER-MATCH-FOUND = 1.
+       CHECK-ONE-CHECKPOINT-TEAM-PROC.
+            IF WS-CHECKPOINT-TEAM-NAME = WS-ROSTER-TEAM-NAME(RI) THEN
+                  MOVE 1 TO WS-ROSTER-MATCH-FOUND
+            END-IF.
+       LOAD-TEAM-ROSTER-PROC.
+            MOVE 0 TO WS-ROSTER-COUNT.
+            MOVE 0 TO WS-T-SCAN-ENDED.
+            PERFORM LOAD-ONE-ROSTER-ENTRY-PROC
+                  UNTIL WS-T-SCAN-ENDED = 1.
+       LOAD-ONE-ROSTER-ENTRY-PROC.
+            READ T-FILE INTO WS-TEAM
+                  AT END MOVE 1 TO WS-T-SCAN-ENDED
+            END-READ.
+            IF WS-T-SCAN-ENDED = 0 THEN
+                  ADD 1 TO WS-ROSTER-COUNT
+                  SET RJ TO WS-ROSTER-COUNT
+                  MOVE T-TEAM-NAME TO WS-ROSTER-TEAM-NAME(RJ)
+                  PERFORM INIT-ROSTER-PROBLEMS-PROC
+            END-IF.
+       INIT-ROSTER-PROBLEMS-PROC.
+            PERFORM INIT-ONE-ROSTER-PROBLEM-PROC
+                  VARYING RPI FROM 1 BY 1 UNTIL RPI > WS-NUM-PROBLEMS.
+       INIT-ONE-ROSTER-PROBLEM-PROC.
+            MOVE 100 TO WS-ROSTER-PROBLEM-MIN-SCORE(RJ, RPI).
+            MOVE 0 TO WS-ROSTER-PROBLEM-MAX-SCORE(RJ, RPI).
+            MOVE 0 TO WS-ROSTER-PROBLEM-BASE-SCORE(RJ, RPI).
+            MOVE 0 TO WS-ROSTER-PROBLEM-NUM-SUBS(RJ, RPI).
+            MOVE 0 TO WS-ROSTER-PROBLEM-TOTAL-SCORE(RJ, RPI).
        RESET-ALL-VARIABLES-PROC.
             *> DISPLAY "RESET-ALL-VARIABLES-PROC".
             MOVE 0 TO WS-PROCESSING-PROBLEM-ID.
-
-            PERFORM RESET-PROBLEM-VARIABLES-PROC.
-
             MOVE 0 TO WS-PROBLEM-FINAL-SCORE.
             MOVE 0 TO WS-ALL-PROBLEMS-SCORE.
-       RESET-PROBLEM-VARIABLES-PROC.
-            MOVE 100 TO WS-PROBLEM-MIN-SCORE.
-            MOVE 0 TO WS-PROBLEM-MAX-SCORE.
-            MOVE 0 TO WS-PROBLEM-BASE-SCORE.
-            MOVE 0 TO WS-PROBLEM-NUM-OF-SUBMISSIONS.
-            MOVE 0 TO WS-PROBLEM-TOTAL-SCORE.
+            SET I TO 1.
+       COPY-TEAM-SCORES-FROM-ROSTER-PROC.
+            PERFORM COPY-ONE-PROBLEM-SCORE-PROC
+                  VARYING I FROM 1 BY 1 UNTIL I > WS-NUM-PROBLEMS.
+       COPY-ONE-PROBLEM-SCORE-PROC.
+            SET RPI TO I.
+            MOVE WS-ROSTER-PROBLEM-MIN-SCORE(RI, RPI)
+                  TO WS-PROBLEM-MIN-SCORE(I).
+            MOVE WS-ROSTER-PROBLEM-MAX-SCORE(RI, RPI)
+                  TO WS-PROBLEM-MAX-SCORE(I).
+            MOVE WS-ROSTER-PROBLEM-BASE-SCORE(RI, RPI)
+                  TO WS-PROBLEM-BASE-SCORE(I).
+            MOVE WS-ROSTER-PROBLEM-NUM-SUBS(RI, RPI)
+                  TO WS-PROBLEM-NUM-OF-SUBMISSIONS(I).
+            MOVE WS-ROSTER-PROBLEM-TOTAL-SCORE(RI, RPI)
+                  TO WS-PROBLEM-TOTAL-SCORE(I).
        END-PROC.
             *> DISPLAY "END-PROC".
 
+            PERFORM CLEAR-CHECKPOINT-PROC.
+
             CLOSE T-FILE.
-            CLOSE SR-FILE.            
 
             STOP RUN.
+       CLEAR-CHECKPOINT-PROC.
+      *>    A clean finish leaves nothing to resume from.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            CLOSE CHECKPOINT-FILE.
+       SCAN-SUBMISSIONS-PROC.
+      *>    One forward pass over every submission record, regardless
+      *>    of what order it names teams in. Each record is matched to
+      *>    its team by a roster lookup (the same idiom
+      *>    CHECK-TEAM-MATCH-PROC always used), so interleaved or
+      *>    out-of-order records score exactly like grouped ones.
+            OPEN OUTPUT UNMATCHED-FILE.
+            CLOSE UNMATCHED-FILE.
+
+            OPEN INPUT SR-FILE.
+
+            MOVE 0 TO WS-SR-SCAN-ENDED.
+            PERFORM SCAN-ONE-SUBMISSION-PROC
+                  UNTIL WS-SR-SCAN-ENDED = 1.
+
+            CLOSE SR-FILE.
+       SCAN-ONE-SUBMISSION-PROC.
+            READ SR-FILE INTO WS-SUBMISSION-RECORD
+                  AT END MOVE 1 TO WS-SR-SCAN-ENDED
+            END-READ.
+            IF WS-SR-SCAN-ENDED = 0 THEN
+                  PERFORM CHECK-TEAM-MATCH-PROC
+                  IF WS-ROSTER-MATCH-FOUND = 1 THEN
+                        PERFORM CHECK-PROBLEM-RANGE-PROC
+                        IF WS-PROBLEM-INDEX-VALID = 1 THEN
+                              PERFORM ACCUMULATE-SUBMISSION-PROC
+                        ELSE
+                              PERFORM WRITE-UNMATCHED-RECORD-PROC
+                        END-IF
+                  ELSE
+                        PERFORM WRITE-UNMATCHED-RECORD-PROC
+                  END-IF
+            END-IF.
+       CHECK-TEAM-MATCH-PROC.
+            MOVE 0 TO WS-ROSTER-MATCH-FOUND.
+            PERFORM CHECK-ONE-ROSTER-ENTRY-PROC
+                  VARYING RI FROM 1 BY 1 UNTIL
+                        RI > WS-ROSTER-COUNT OR
+                        WS-ROSTER-MATCH-FOUND = 1.
+       CHECK-ONE-ROSTER-ENTRY-PROC.
+            IF SR-TEAM-NAME = WS-ROSTER-TEAM-NAME(RI) THEN
+                  MOVE 1 TO WS-ROSTER-MATCH-FOUND
+                  MOVE RI TO WS-ROSTER-MATCH-INDEX
+            END-IF.
+       CHECK-PROBLEM-RANGE-PROC.
+      *>    PROBLEM-ID is 0-based and only 20 problem slots exist
+      *>    (WS-NUM-PROBLEMS); a record naming anything outside that
+      *>    range is routed to the unmatched-submissions exception
+      *>    file instead of indexing the table blindly.
+            MOVE 0 TO WS-PROBLEM-INDEX-VALID.
+            IF SR-PROBLEM-ID < WS-NUM-PROBLEMS THEN
+                  MOVE 1 TO WS-PROBLEM-INDEX-VALID
+            END-IF.
+       ACCUMULATE-SUBMISSION-PROC.
+            *> DISPLAY "ACCUMULATE-SUBMISSION-PROC".
+
+            SET RI TO WS-ROSTER-MATCH-INDEX.
+            COMPUTE WS-PROCESSING-I = SR-PROBLEM-ID + 1.
+            SET RPI TO WS-PROCESSING-I.
+
+            MOVE SR-SCORE TO WS-ROSTER-PROBLEM-BASE-SCORE(RI, RPI).
+
+      *>    COMPILE_ERROR / TIME_LIMIT_EXCEEDED and other non-scored
+      *>    outcomes still count as an attempt (they drag the average
+      *>    down like they should) but must not stretch the MIN/MAX
+      *>    band that feeds the robustness score - that band is only
+      *>    meaningful across genuine ACCEPTED/WRONG_ANSWER attempts.
+            IF SR-OUTCOME-IS-SCORED THEN
+                  IF SR-SCORE < WS-ROSTER-PROBLEM-MIN-SCORE(RI, RPI)
+                        THEN
+                        MOVE SR-SCORE
+                              TO WS-ROSTER-PROBLEM-MIN-SCORE(RI, RPI)
+                  END-IF
+                  IF SR-SCORE > WS-ROSTER-PROBLEM-MAX-SCORE(RI, RPI)
+                        THEN
+                        MOVE SR-SCORE
+                              TO WS-ROSTER-PROBLEM-MAX-SCORE(RI, RPI)
+                  END-IF
+            END-IF.
+
+            ADD 1 TO WS-ROSTER-PROBLEM-NUM-SUBS(RI, RPI)
+                  GIVING WS-ROSTER-PROBLEM-NUM-SUBS(RI, RPI).
+
+            ADD SR-SCORE TO WS-ROSTER-PROBLEM-TOTAL-SCORE(RI, RPI)
+                  GIVING WS-ROSTER-PROBLEM-TOTAL-SCORE(RI, RPI).
+       WRITE-UNMATCHED-RECORD-PROC.
+            OPEN EXTEND UNMATCHED-FILE.
+
+            MOVE SR-TEAM-NAME TO UF-TEAM-NAME.
+            MOVE SPACE TO UF-SPACE.
+            MOVE SR-PROBLEM-ID TO UF-PROBLEM-ID.
+            MOVE SPACE TO UF-SPACE-2.
+            MOVE SR-OUTCOME TO UF-OUTCOME.
+            MOVE SPACE TO UF-SPACE-3.
+            MOVE SR-SCORE TO UF-SCORE.
+            MOVE SPACE TO UF-SPACE-4.
+            MOVE SR-SUBMIT-TIME TO UF-SUBMIT-TIME.
+            WRITE UF-LINE.
+
+            CLOSE UNMATCHED-FILE.
        TEAM-PROC.
             *> DISPLAY "TEAM-PROC".
 
@@ -86,113 +330,83 @@
                   AT END GO TO END-PROC
             END-READ.
 
-            PERFORM RESET-ALL-VARIABLES-PROC.
+            ADD 1 TO WS-TEAM-INDEX.
+            SET RI TO WS-TEAM-INDEX.
 
-            DISPLAY T-TEAM-NAME NO ADVANCING.
-            GO TO SCAN-RECORDS-PROC.
-       SCAN-RECORDS-PROC.
-            *> DISPLAY "SCAN-RECORDS-PROC".
-       
-            *> RESET SR-FILE
-            CLOSE SR-FILE.
-            OPEN INPUT SR-FILE.
-
-            MOVE WS-PROCESSING-PROBLEM-ID TO ONE_NUMBER_STRING
-            DISPLAY "(", ONE_NUMBER_STRING, ")" NO ADVANCING
-
-            PERFORM RESET-PROBLEM-VARIABLES-PROC.
+            PERFORM RESET-ALL-VARIABLES-PROC.
+            PERFORM COPY-TEAM-SCORES-FROM-ROSTER-PROC.
 
-            GO TO SCAN-RECORDS-LOOP-PROC.
-       SCAN-RECORDS-LOOP-PROC.
-            *> DISPLAY "SCAN-RECORDS-LOOP-PROC".
-       
-            READ SR-FILE INTO WS-SUBMISSION-RECORD
-                  AT END GO TO PROBLEM-POST-PROC
-            END-READ.
+            MOVE WS-SKIPPING-TO-RESUME TO WS-SUPPRESS-DISPLAY.
 
-            IF T-TEAM-NAME = SR-TEAM-NAME THEN
-                  IF SR-PROBLEM-ID = WS-PROCESSING-PROBLEM-ID THEN
-                        PERFORM SCAN-RECORDS-ACTION-PROC
-                  END-IF
+            IF WS-SUPPRESS-DISPLAY = 0 THEN
+                  DISPLAY T-TEAM-NAME NO ADVANCING
             END-IF.
 
-            GO TO SCAN-RECORDS-LOOP-PROC.
-       SCAN-RECORDS-ACTION-PROC.
-            *> DISPLAY "SCAN-RECORDS-ACTION-PROC".
+            GO TO CAL-PROBLEM-SCORE-LOOP-PROC.
+       CAL-PROBLEM-SCORE-LOOP-PROC.
+            *> DISPLAY "CAL-PROBLEM-SCORE-LOOP-PROC".
 
-            MOVE SR-SCORE TO WS-PROBLEM-BASE-SCORE.            
-            IF SR-SCORE < WS-PROBLEM-MIN-SCORE THEN
-                  MOVE SR-SCORE TO WS-PROBLEM-MIN-SCORE
-            END-IF.
-            IF SR-SCORE > WS-PROBLEM-MAX-SCORE THEN
-                  MOVE SR-SCORE TO WS-PROBLEM-MAX-SCORE
+            IF WS-PROCESSING-PROBLEM-ID = WS-NUM-PROBLEMS THEN
+                  PERFORM TEAM-TOTAL-SCORE-PROC
+                  GO TO TEAM-PROC
             END-IF.
 
-            ADD 1 TO WS-PROBLEM-NUM-OF-SUBMISSIONS
-                  GIVING WS-PROBLEM-NUM-OF-SUBMISSIONS.
+            COMPUTE WS-PROCESSING-I = WS-PROCESSING-PROBLEM-ID + 1.
+            SET I TO WS-PROCESSING-I.
 
-            ADD SR-SCORE TO WS-PROBLEM-TOTAL-SCORE
-                  GIVING WS-PROBLEM-TOTAL-SCORE.
-
-            *> DISPLAY
-            *>       WS-PROBLEM-BASE-SCORE, " ",
-            *>       WS-PROBLEM-NUM-OF-SUBMISSIONS, " ",
-            *>       WS-PROBLEM-TOTAL-SCORE.
-       PROBLEM-POST-PROC.
-            *> DISPLAY "PROBLEM-POST-PROC".
+            PERFORM DISPLAY-PROBLEM-ID-PROC.
+            PERFORM SCORE-PRINTING-PROC.
 
             ADD 1 TO WS-PROCESSING-PROBLEM-ID
                   GIVING WS-PROCESSING-PROBLEM-ID.
 
-            PERFORM SCORE-PRINTING-PROC.
-
-            IF WS-PROCESSING-PROBLEM-ID = 10 THEN
-                  PERFORM TEAM-TOTAL-SCORE-PROC
-                  GO TO TEAM-PROC
+            GO TO CAL-PROBLEM-SCORE-LOOP-PROC.
+       DISPLAY-PROBLEM-ID-PROC.
+            IF WS-SUPPRESS-DISPLAY = 0 THEN
+                  MOVE WS-PROCESSING-PROBLEM-ID TO TWO_NUMBER_STRING
+                  DISPLAY "(", TWO_NUMBER_STRING, ")" NO ADVANCING
             END-IF.
-
-            GO TO SCAN-RECORDS-PROC.
        SCORE-PRINTING-PROC.
             *> DISPLAY "SCORE-PRINTING-PROC".
 
             MOVE 0 TO WS-PROBLEM-FINAL-SCORE.
-            
+
             *> DISPLAY
             *>       "*",
-            *>       WS-PROBLEM-BASE-SCORE, " ",
-            *>       WS-PROBLEM-NUM-OF-SUBMISSIONS, " ",
-            *>       WS-PROBLEM-TOTAL-SCORE, " ",
-            *>       WS-PROBLEM-MAX-SCORE, " "
-            *>       WS-PROBLEM-MIN-SCORE, " "
+            *>       WS-PROBLEM-BASE-SCORE(I), " ",
+            *>       WS-PROBLEM-NUM-OF-SUBMISSIONS(I), " ",
+            *>       WS-PROBLEM-TOTAL-SCORE(I), " ",
+            *>       WS-PROBLEM-MAX-SCORE(I), " "
+            *>       WS-PROBLEM-MIN-SCORE(I), " "
             *>       WS-PROBLEM-FINAL-SCORE,
             *>       "*" NO ADVANCING.
-            
+
             *> base_score
             COMPUTE WS-PROBLEM-FINAL-SCORE =
                         WS-PROBLEM-FINAL-SCORE +
                         0.6 *
-                        WS-PROBLEM-BASE-SCORE
-            IF WS-PROBLEM-BASE-SCORE < 100 THEN
+                        WS-PROBLEM-BASE-SCORE(I)
+            IF WS-PROBLEM-BASE-SCORE(I) < 100 THEN
                   COMPUTE WS-PROBLEM-FINAL-SCORE =
-                        WS-PROBLEM-FINAL-SCORE / 
-                        WS-PROBLEM-NUM-OF-SUBMISSIONS
+                        WS-PROBLEM-FINAL-SCORE /
+                        WS-PROBLEM-NUM-OF-SUBMISSIONS(I)
             END-IF
 
             *> average_score
             COMPUTE WS-PROBLEM-FINAL-SCORE =
                   WS-PROBLEM-FINAL-SCORE +
-                  0.3 * 
-                  WS-PROBLEM-TOTAL-SCORE / 
-                  WS-PROBLEM-NUM-OF-SUBMISSIONS.
+                  0.3 *
+                  WS-PROBLEM-TOTAL-SCORE(I) /
+                  WS-PROBLEM-NUM-OF-SUBMISSIONS(I).
 
             *> robutness_score
-            IF WS-PROBLEM-MAX-SCORE > 30 THEN
-                  COMPUTE WS-PROBLEM-FINAL-SCORE = 
+            IF WS-PROBLEM-MAX-SCORE(I) > 30 THEN
+                  COMPUTE WS-PROBLEM-FINAL-SCORE =
                         WS-PROBLEM-FINAL-SCORE +
                         0.1 *
-                        (100 - 
-                        WS-PROBLEM-MAX-SCORE + 
-                        WS-PROBLEM-MIN-SCORE)
+                        (100 -
+                        WS-PROBLEM-MAX-SCORE(I) +
+                        WS-PROBLEM-MIN-SCORE(I))
             END-IF.
 
             *> ADD TO TOTAL
@@ -200,26 +414,47 @@
                   GIVING WS-ALL-PROBLEMS-SCORE.
 
             *> DISPLAY
-            IF WS-PROBLEM-FINAL-SCORE = 0 THEN
-                  DISPLAY "  0 " NO ADVANCING
-            END-IF.
-            IF WS-PROBLEM-FINAL-SCORE > 0 THEN
-                  MOVE WS-PROBLEM-FINAL-SCORE TO THREE_STRING
-                  INSPECT THREE_STRING REPLACING LEADING "0" BY " "
-                  DISPLAY THREE_STRING, " " NO ADVANCING
+            IF WS-SUPPRESS-DISPLAY = 0 THEN
+                  IF WS-PROBLEM-FINAL-SCORE = 0 THEN
+                        DISPLAY "  0 " NO ADVANCING
+                  END-IF
+                  IF WS-PROBLEM-FINAL-SCORE > 0 THEN
+                        MOVE WS-PROBLEM-FINAL-SCORE TO THREE_STRING
+                        INSPECT THREE_STRING
+                              REPLACING LEADING "0" BY " "
+                        DISPLAY THREE_STRING, " " NO ADVANCING
+                  END-IF
             END-IF.
        TEAM-TOTAL-SCORE-PROC.
             *> DISPLAY "TEAM-TOTAL-SCORE-PROC".
 
-            DISPLAY "T:" NO ADVANCING.
+            IF WS-SUPPRESS-DISPLAY = 0 THEN
+                  DISPLAY "T:" NO ADVANCING
+
+                  IF WS-ALL-PROBLEMS-SCORE = 0 THEN
+                        DISPLAY "   0"
+                  END-IF
 
-            IF WS-ALL-PROBLEMS-SCORE = 0 THEN
-                  DISPLAY "   0"
+                  IF WS-ALL-PROBLEMS-SCORE > 0 THEN
+                        MOVE WS-ALL-PROBLEMS-SCORE TO FOUR_STRING
+                        INSPECT FOUR_STRING REPLACING LEADING "0" BY " "
+                        DISPLAY FOUR_STRING, " "
+                  END-IF
             END-IF.
-            IF WS-ALL-PROBLEMS-SCORE > 0 THEN
-                  MOVE WS-ALL-PROBLEMS-SCORE TO FOUR_STRING
-                  INSPECT FOUR_STRING REPLACING LEADING "0" BY " "
-                  DISPLAY FOUR_STRING, " "
+
+            IF WS-SUPPRESS-DISPLAY = 0 THEN
+                  PERFORM WRITE-CHECKPOINT-PROC
             END-IF.
-            
+
+            IF WS-SKIPPING-TO-RESUME = 1 THEN
+                  IF T-TEAM-NAME = WS-CHECKPOINT-TEAM-NAME THEN
+                        MOVE 0 TO WS-SKIPPING-TO-RESUME
+                  END-IF
+            END-IF.
+       WRITE-CHECKPOINT-PROC.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            MOVE T-TEAM-NAME TO CKPT-TEAM-NAME.
+            WRITE CKPT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+
        END PROGRAM YOUR-PROGRAM-NAME.
